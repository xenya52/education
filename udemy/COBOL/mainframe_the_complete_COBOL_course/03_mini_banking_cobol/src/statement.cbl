@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO
+             "data/transaction_log.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO
+             "data/statement.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE.
+       COPY TRANLOG.
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS       PIC XX VALUE '00'.
+       01  EOF-LOOP-SWITCH          PIC X VALUE 'N'.
+       01  WS-STATEMENT-ACCOUNT     PIC X(10).
+       01  WS-LINE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-EDIT-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-NEW-BALANCE      PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter account number for statement".
+           ACCEPT WS-STATEMENT-ACCOUNT.
+
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           IF WS-LOG-FILE-STATUS NOT = '00'
+             DISPLAY "No transaction log found - "
+               "cannot build statement."
+             STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STATEMENT-FILE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           STRING "Statement for account " DELIMITED SIZE
+                  WS-STATEMENT-ACCOUNT DELIMITED SIZE
+             INTO STATEMENT-LINE
+           END-STRING.
+           WRITE STATEMENT-LINE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           STRING "DATE      TIME      TYPE  AMOUNT           "
+                  "NEW BALANCE" DELIMITED SIZE
+             INTO STATEMENT-LINE
+           END-STRING.
+           WRITE STATEMENT-LINE.
+
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ TRANSACTION-LOG-FILE INTO TRANSACTION-LOG-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 IF LOG-ACCOUNT-NUMBER = WS-STATEMENT-ACCOUNT
+                   PERFORM WRITE-STATEMENT-LINE
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-LOG-FILE.
+           CLOSE STATEMENT-FILE.
+
+           DISPLAY "Statement written to data/statement.rpt - "
+             WS-LINE-COUNT " transactions listed.".
+           STOP RUN.
+
+       WRITE-STATEMENT-LINE.
+           MOVE LOG-AMOUNT TO WS-EDIT-AMOUNT.
+           MOVE LOG-NEW-BALANCE TO WS-EDIT-NEW-BALANCE.
+           MOVE SPACES TO STATEMENT-LINE.
+           STRING LOG-DATE DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  LOG-TIME DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  LOG-TRANSACTION-TYPE DELIMITED SIZE
+                  "    " DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  WS-EDIT-NEW-BALANCE DELIMITED SIZE
+             INTO STATEMENT-LINE
+           END-STRING.
+           WRITE STATEMENT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
