@@ -6,7 +6,14 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-USER-CHOICE PIC 9.
+       01 WS-USER-CHOICE          PIC 9.
+       01 WS-SOURCE-ACCOUNT-NUMBER PIC X(10).
+       01 WS-ACCOUNT-NUMBER       PIC X(10).
+       01 WS-ACCOUNT-NAME         PIC X(30).
+       01 WS-ACCOUNT-BALANCE      PIC 9(7)V99.
+       01 WS-ACCOUNT-STATUS       PIC X(1).
+       01 WS-TRANSFER-AMOUNT      PIC 9(7)V99.
+       01 WS-RETURN-CODE          PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -40,15 +47,56 @@
            .
 
        TRANSFER-FUNDS.
-           CALL 'TRANSFER' USING ...
+           DISPLAY "Enter account number the money should come from"
+           ACCEPT WS-SOURCE-ACCOUNT-NUMBER
+           DISPLAY "Enter account number where the money should go to"
+           ACCEPT WS-ACCOUNT-NUMBER
+           DISPLAY "Enter the exact amount of money you want to send"
+           ACCEPT WS-TRANSFER-AMOUNT
+
+           CALL 'TRANSFER' USING WS-SOURCE-ACCOUNT-NUMBER
+               WS-ACCOUNT-NUMBER WS-TRANSFER-AMOUNT WS-RETURN-CODE
+
+           IF WS-RETURN-CODE NOT = '00'
+             DISPLAY "Transfer failed, return code " WS-RETURN-CODE
+           ELSE
+             DISPLAY "Transfer completed."
+           END-IF
            .
 
        LOAD-ACCOUNTS.
-           CALL 'FILEHANDLER' USING 'LOAD'
+           DISPLAY "Enter account number to look up"
+           ACCEPT WS-ACCOUNT-NUMBER
+
+           CALL 'FILEHANDLER' USING 'LOAD' WS-ACCOUNT-NUMBER
+               WS-ACCOUNT-NAME WS-ACCOUNT-BALANCE WS-ACCOUNT-STATUS
+               WS-RETURN-CODE
+
+           IF WS-RETURN-CODE NOT = '00'
+             DISPLAY "Account not found, return code " WS-RETURN-CODE
+           ELSE
+             DISPLAY WS-ACCOUNT-NUMBER " " WS-ACCOUNT-NAME " "
+               WS-ACCOUNT-BALANCE " " WS-ACCOUNT-STATUS
+           END-IF
            .
 
        SAVE-ACCOUNTS.
-           CALL 'FILEHANDLER' USING 'SAVE'
+           DISPLAY "Enter account number to save: "
+           ACCEPT WS-ACCOUNT-NUMBER
+           DISPLAY "Enter account name to save: "
+           ACCEPT WS-ACCOUNT-NAME
+           MOVE 0 TO WS-ACCOUNT-BALANCE
+           MOVE 'A' TO WS-ACCOUNT-STATUS
+
+           CALL 'FILEHANDLER' USING 'SAVE' WS-ACCOUNT-NUMBER
+               WS-ACCOUNT-NAME WS-ACCOUNT-BALANCE WS-ACCOUNT-STATUS
+               WS-RETURN-CODE
+
+           IF WS-RETURN-CODE NOT = '00'
+             DISPLAY "Save failed, return code " WS-RETURN-CODE
+           ELSE
+             DISPLAY "Account saved successfully."
+           END-IF
            .
 
        EXIT-PROGRAM.
