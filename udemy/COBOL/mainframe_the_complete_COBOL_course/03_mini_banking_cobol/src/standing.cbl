@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDING-TRANSFERS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACCOUNT-NUMBER
+             FILE STATUS IS WS-ACCOUNTS-FILE-STATUS.
+           SELECT STANDING-INSTRUCTIONS-FILE ASSIGN TO
+             "data/standing_instructions.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STANDING-FILE-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO
+             "data/transaction_log.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PENDING-TRANSFERS-FILE ASSIGN TO
+             "data/pending_transfers.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PENDING-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN TO "data/accounts.lock"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOCK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY ACCTREC.
+
+       FD  STANDING-INSTRUCTIONS-FILE.
+       01  STANDING-INSTRUCTION.
+           05  SI-FROM-ACCOUNT       PIC X(10).
+           05  SI-TO-ACCOUNT         PIC X(10).
+           05  SI-AMOUNT             PIC 9(7)V99.
+           05  SI-FREQUENCY          PIC X(1).
+
+       FD  TRANSACTION-LOG-FILE.
+       COPY TRANLOG.
+
+       FD  PENDING-TRANSFERS-FILE.
+       01  PENDING-TRANSFER-RECORD.
+           05  PT-FROM-ACCOUNT        PIC X(10).
+           05  PT-TO-ACCOUNT          PIC X(10).
+           05  PT-AMOUNT              PIC 9(7)V99.
+
+       FD  LOCK-FILE.
+       01  LOCK-RECORD                PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-FILE-STATUS  PIC XX VALUE '00'.
+       01  WS-STANDING-FILE-STATUS  PIC XX VALUE '00'.
+       01  WS-PENDING-FILE-STATUS   PIC XX VALUE '00'.
+       01  EOF-LOOP-SWITCH          PIC X VALUE 'N'.
+       01  WS-SOURCE-STATUS         PIC X(1).
+       01  WS-DEST-STATUS           PIC X(1).
+       01  WS-SOURCE-BALANCE        PIC 9(7)V99.
+       01  WS-SOURCE-NEW-BALANCE    PIC 9(7)V99.
+       01  WS-DEST-OLD-BALANCE      PIC 9(7)V99.
+       01  WS-DEST-NEW-BALANCE      PIC 9(7)V99.
+       01  WS-POST-RESULT           PIC X(2).
+       01  WS-LOG-DATE              PIC X(8).
+       01  WS-LOG-TIME              PIC X(8).
+       01  WS-POSTED-COUNT          PIC 9(5) VALUE 0.
+       01  WS-FAILED-COUNT          PIC 9(5) VALUE 0.
+       01  WS-HELD-COUNT            PIC 9(5) VALUE 0.
+       01  WS-APPROVAL-THRESHOLD    PIC 9(7)V99 VALUE 10000.00.
+       01  WS-SOURCE-CURRENCY       PIC X(3).
+       01  WS-DEST-CURRENCY         PIC X(3).
+       01  WS-SOURCE-RATE-TO-USD    PIC 9(3)V9999.
+       01  WS-DEST-RATE-TO-USD      PIC 9(3)V9999.
+       01  WS-CONVERTED-AMOUNT      PIC 9(7)V99.
+       01  WS-RATE-LOOKUP-CODE      PIC X(3).
+       01  WS-RATE-LOOKUP-RATE      PIC 9(3)V9999.
+       01  WS-USD-EQUIVALENT-AMOUNT PIC 9(7)V99.
+       01  WS-LOCK-FILE-STATUS      PIC XX VALUE '00'.
+       01  WS-LOCK-ACQUIRED-SWITCH  PIC X VALUE 'N'.
+       01  WS-LOCK-FILE-NAME        PIC X(20)
+             VALUE "data/accounts.lock".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT STANDING-INSTRUCTIONS-FILE.
+           IF WS-STANDING-FILE-STATUS NOT = '00'
+             DISPLAY "No standing instructions file found at "
+               "data/standing_instructions.dat - run aborted."
+             STOP RUN
+           END-IF.
+
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+             CLOSE STANDING-INSTRUCTIONS-FILE
+             STOP RUN
+           END-IF.
+
+           OPEN I-O ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found - run aborted."
+             CLOSE STANDING-INSTRUCTIONS-FILE
+             PERFORM RELEASE-LOCK
+             STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ STANDING-INSTRUCTIONS-FILE INTO STANDING-INSTRUCTION
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 PERFORM POST-STANDING-INSTRUCTION
+             END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+           CLOSE STANDING-INSTRUCTIONS-FILE.
+           PERFORM RELEASE-LOCK.
+
+           DISPLAY "Standing transfer run complete. Posted: "
+             WS-POSTED-COUNT " Held: " WS-HELD-COUNT
+             " Failed: " WS-FAILED-COUNT.
+           STOP RUN.
+
+       POST-STANDING-INSTRUCTION.
+           MOVE '00' TO WS-POST-RESULT.
+
+           MOVE SI-FROM-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               MOVE '01' TO WS-POST-RESULT
+             NOT INVALID KEY
+               MOVE ACCOUNT-BALANCE TO WS-SOURCE-BALANCE
+               MOVE ACCOUNT-STATUS TO WS-SOURCE-STATUS
+               MOVE CURRENCY-CODE TO WS-SOURCE-CURRENCY
+           END-READ.
+
+           IF WS-POST-RESULT = '00'
+             MOVE SI-TO-ACCOUNT TO ACCOUNT-NUMBER
+             READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+               INVALID KEY
+                 MOVE '02' TO WS-POST-RESULT
+               NOT INVALID KEY
+                 MOVE ACCOUNT-STATUS TO WS-DEST-STATUS
+                 MOVE CURRENCY-CODE TO WS-DEST-CURRENCY
+             END-READ
+           END-IF.
+
+           IF WS-POST-RESULT = '00'
+               AND (WS-SOURCE-STATUS NOT = 'A'
+                 OR WS-DEST-STATUS NOT = 'A')
+             MOVE '03' TO WS-POST-RESULT
+           END-IF.
+
+           IF WS-POST-RESULT = '00' AND WS-SOURCE-BALANCE < SI-AMOUNT
+             MOVE '05' TO WS-POST-RESULT
+           END-IF.
+
+           IF WS-POST-RESULT = '00'
+             MOVE WS-SOURCE-CURRENCY TO WS-RATE-LOOKUP-CODE
+             PERFORM FIND-STANDING-EXCHANGE-RATE
+             COMPUTE WS-USD-EQUIVALENT-AMOUNT ROUNDED =
+               SI-AMOUNT * WS-RATE-LOOKUP-RATE
+             IF WS-USD-EQUIVALENT-AMOUNT > WS-APPROVAL-THRESHOLD
+               MOVE '07' TO WS-POST-RESULT
+             END-IF
+           END-IF.
+
+           IF WS-POST-RESULT = '07'
+             ADD 1 TO WS-HELD-COUNT
+             PERFORM WRITE-PENDING-STANDING-TRANSFER
+             DISPLAY "Standing instruction " SI-FROM-ACCOUNT " -> "
+               SI-TO-ACCOUNT " exceeds the approval threshold - "
+               "held pending a second operator's approval."
+             EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-POST-RESULT NOT = '00'
+             ADD 1 TO WS-FAILED-COUNT
+             DISPLAY "Standing instruction " SI-FROM-ACCOUNT " -> "
+               SI-TO-ACCOUNT " failed, reason code " WS-POST-RESULT
+             EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SI-AMOUNT TO WS-CONVERTED-AMOUNT.
+           IF WS-SOURCE-CURRENCY NOT = WS-DEST-CURRENCY
+             PERFORM CONVERT-STANDING-AMOUNT
+           END-IF.
+
+           MOVE SI-FROM-ACCOUNT TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+           SUBTRACT SI-AMOUNT FROM ACCOUNT-BALANCE
+           MOVE ACCOUNT-BALANCE TO WS-SOURCE-NEW-BALANCE
+           REWRITE ACCOUNTS-RECORD.
+
+           MOVE SI-TO-ACCOUNT TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+           MOVE ACCOUNT-BALANCE TO WS-DEST-OLD-BALANCE
+           ADD WS-CONVERTED-AMOUNT TO ACCOUNT-BALANCE
+           MOVE ACCOUNT-BALANCE TO WS-DEST-NEW-BALANCE
+           REWRITE ACCOUNTS-RECORD.
+
+           ADD 1 TO WS-POSTED-COUNT.
+           PERFORM LOG-STANDING-TRANSFER.
+
+       CONVERT-STANDING-AMOUNT.
+           MOVE WS-SOURCE-CURRENCY TO WS-RATE-LOOKUP-CODE.
+           PERFORM FIND-STANDING-EXCHANGE-RATE.
+           MOVE WS-RATE-LOOKUP-RATE TO WS-SOURCE-RATE-TO-USD.
+
+           MOVE WS-DEST-CURRENCY TO WS-RATE-LOOKUP-CODE.
+           PERFORM FIND-STANDING-EXCHANGE-RATE.
+           MOVE WS-RATE-LOOKUP-RATE TO WS-DEST-RATE-TO-USD.
+
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+             SI-AMOUNT * WS-SOURCE-RATE-TO-USD
+               / WS-DEST-RATE-TO-USD.
+
+       FIND-STANDING-EXCHANGE-RATE.
+           MOVE 1.0000 TO WS-RATE-LOOKUP-RATE.
+           EVALUATE WS-RATE-LOOKUP-CODE
+             WHEN 'USD'
+               MOVE 1.0000 TO WS-RATE-LOOKUP-RATE
+             WHEN 'EUR'
+               MOVE 1.0800 TO WS-RATE-LOOKUP-RATE
+             WHEN 'GBP'
+               MOVE 1.2700 TO WS-RATE-LOOKUP-RATE
+             WHEN 'JPY'
+               MOVE 0.0068 TO WS-RATE-LOOKUP-RATE
+             WHEN OTHER
+               MOVE 1.0000 TO WS-RATE-LOOKUP-RATE
+           END-EVALUATE.
+
+       ACQUIRE-LOCK.
+           SET WS-LOCK-ACQUIRED-SWITCH TO 'N'.
+           OPEN INPUT LOCK-FILE.
+           IF WS-LOCK-FILE-STATUS = '00'
+             CLOSE LOCK-FILE
+             DISPLAY "Another run already holds the accounts lock - "
+               "try again once it finishes."
+             EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT LOCK-FILE.
+           MOVE "LOCKED" TO LOCK-RECORD.
+           WRITE LOCK-RECORD.
+           CLOSE LOCK-FILE.
+           SET WS-LOCK-ACQUIRED-SWITCH TO 'Y'.
+
+       RELEASE-LOCK.
+           CALL "CBL_DELETE_FILE" USING WS-LOCK-FILE-NAME.
+
+       WRITE-PENDING-STANDING-TRANSFER.
+           OPEN EXTEND PENDING-TRANSFERS-FILE.
+           MOVE SI-FROM-ACCOUNT TO PT-FROM-ACCOUNT.
+           MOVE SI-TO-ACCOUNT TO PT-TO-ACCOUNT.
+           MOVE SI-AMOUNT TO PT-AMOUNT.
+           WRITE PENDING-TRANSFER-RECORD.
+           CLOSE PENDING-TRANSFERS-FILE.
+
+       LOG-STANDING-TRANSFER.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+
+           MOVE WS-LOG-DATE TO LOG-DATE.
+           MOVE WS-LOG-TIME TO LOG-TIME.
+           MOVE SI-FROM-ACCOUNT TO LOG-ACCOUNT-NUMBER.
+           MOVE "DR" TO LOG-TRANSACTION-TYPE.
+           MOVE SI-AMOUNT TO LOG-AMOUNT.
+           MOVE WS-SOURCE-BALANCE TO LOG-OLD-BALANCE.
+           MOVE WS-SOURCE-NEW-BALANCE TO LOG-NEW-BALANCE.
+           WRITE TRANSACTION-LOG-RECORD.
+
+           MOVE SI-TO-ACCOUNT TO LOG-ACCOUNT-NUMBER.
+           MOVE "CR" TO LOG-TRANSACTION-TYPE.
+           MOVE WS-CONVERTED-AMOUNT TO LOG-AMOUNT.
+           MOVE WS-DEST-OLD-BALANCE TO LOG-OLD-BALANCE.
+           MOVE WS-DEST-NEW-BALANCE TO LOG-NEW-BALANCE.
+           WRITE TRANSACTION-LOG-RECORD.
+
+           CLOSE TRANSACTION-LOG-FILE.
