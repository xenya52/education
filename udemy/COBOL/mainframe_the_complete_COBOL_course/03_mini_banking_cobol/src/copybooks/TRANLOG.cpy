@@ -0,0 +1,8 @@
+       01  TRANSACTION-LOG-RECORD.
+           05  LOG-DATE              PIC X(8).
+           05  LOG-TIME              PIC X(8).
+           05  LOG-ACCOUNT-NUMBER    PIC X(10).
+           05  LOG-TRANSACTION-TYPE  PIC X(2).
+           05  LOG-AMOUNT            PIC 9(7)V99.
+           05  LOG-OLD-BALANCE       PIC 9(7)V99.
+           05  LOG-NEW-BALANCE       PIC 9(7)V99.
