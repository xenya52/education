@@ -0,0 +1,7 @@
+       01  ACCOUNTS-RECORD.
+           05  ACCOUNT-NUMBER    PIC X(10).
+           05  ACCOUNT-NAME      PIC X(30).
+           05  ACCOUNT-BALANCE   PIC 9(7)V99.
+           05  ACCOUNT-STATUS    PIC X(1).
+           05  CURRENCY-CODE     PIC X(3).
+           05  ACCOUNT-TYPE      PIC X(1).
