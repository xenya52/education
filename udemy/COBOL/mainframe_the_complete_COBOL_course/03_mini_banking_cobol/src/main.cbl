@@ -5,22 +5,176 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACCOUNT-NUMBER
+             FILE STATUS IS WS-ACCOUNTS-FILE-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO
+             "data/transaction_log.dat"
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-LISTING-FILE ASSIGN TO
+             "data/account_listing.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+             "data/transfer_checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT TRANSFER-INSTRUCTIONS-FILE ASSIGN TO
+             "data/transfer_instructions.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INSTRUCTIONS-FILE-STATUS.
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILE-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-BACKUP-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "data/sortwork.tmp".
+           SELECT TRAILER-FILE ASSIGN TO
+             "data/accounts_trailer.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-TRAILER-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN TO "data/accounts.lock"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOCK-FILE-STATUS.
+           SELECT PENDING-TRANSFERS-FILE ASSIGN TO
+             "data/pending_transfers.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PENDING-FILE-STATUS.
+           SELECT PENDING-REMAINING-FILE ASSIGN TO
+             "data/pending_transfers_tmp.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PENDING-REMAINING-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
-       01  ACCOUNTS-RECORD.
-           05  ACCOUNT-NUMBER    PIC X(10).
-           05  ACCOUNT-NAME      PIC X(30).
-           05  ACCOUNT-BALANCE   PIC 9(7)V99.
+       COPY ACCTREC.
+
+       FD  TRANSACTION-LOG-FILE.
+       COPY TRANLOG.
+
+       FD  ACCOUNT-LISTING-FILE.
+       01  ACCOUNT-LISTING-LINE   PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-LINE-NUMBER    PIC 9(7).
+           05  CKPT-STATUS              PIC X(1).
+
+       FD  TRANSFER-INSTRUCTIONS-FILE.
+       01  TRANSFER-INSTRUCTION.
+           05  TI-FROM-ACCOUNT       PIC X(10).
+           05  TI-TO-ACCOUNT         PIC X(10).
+           05  TI-AMOUNT             PIC 9(7)V99.
+
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD             PIC X(54).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SD-ACCOUNT-NUMBER     PIC X(10).
+           05  SD-ACCOUNT-NAME       PIC X(30).
+           05  SD-ACCOUNT-BALANCE    PIC 9(7)V99.
+           05  SD-ACCOUNT-STATUS     PIC X(1).
+           05  SD-CURRENCY-CODE      PIC X(3).
+
+       FD  TRAILER-FILE.
+       01  TRAILER-RECORD.
+           05  TRAILER-RECORD-COUNT  PIC 9(7).
+           05  TRAILER-USD-EQUIVALENT-TOTAL PIC 9(9)V99.
+           05  TRAILER-CURRENCY-TOTAL OCCURS 5 TIMES.
+               10  TRAILER-CURRENCY-CODE    PIC X(3).
+               10  TRAILER-CURRENCY-BALANCE PIC 9(9)V99.
+
+       FD  LOCK-FILE.
+       01  LOCK-RECORD                PIC X(20).
+
+       FD  PENDING-TRANSFERS-FILE.
+       01  PENDING-TRANSFER-RECORD.
+           05  PT-FROM-ACCOUNT        PIC X(10).
+           05  PT-TO-ACCOUNT          PIC X(10).
+           05  PT-AMOUNT              PIC 9(7)V99.
+
+       FD  PENDING-REMAINING-FILE.
+       01  PENDING-REMAINING-RECORD.
+           05  PR-FROM-ACCOUNT        PIC X(10).
+           05  PR-TO-ACCOUNT          PIC X(10).
+           05  PR-AMOUNT              PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
+       01  WS-REPORT-DATE.
+           05  WS-REPORT-YYYY     PIC 9(4).
+           05  WS-REPORT-MM       PIC 9(2).
+           05  WS-REPORT-DD       PIC 9(2).
+       01  WS-REPORT-LINE         PIC X(80).
+       01  WS-REPORT-GRAND-TOTAL  PIC 9(9)V99 VALUE 0.
+       01  WS-REPORT-ACCOUNT-COUNT PIC 9(7) VALUE 0.
+       01  WS-EDIT-BALANCE        PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
        01  WS-USER-CHOICE         PIC 9.
        01  WS-TRANSFER-AMOUNT     PIC 9(7)V99.
        01  WS-ACCOUNT-NUMBER      PIC X(10).
+       01  WS-SOURCE-ACCOUNT-NUMBER PIC X(10).
+       01  WS-SOURCE-FOUND-SWITCH PIC X VALUE 'N'.
+       01  WS-DEST-FOUND-SWITCH   PIC X VALUE 'N'.
+       01  WS-SOURCE-STATUS       PIC X(1).
+       01  WS-DEST-STATUS         PIC X(1).
+       01  WS-SOURCE-BALANCE      PIC 9(7)V99.
+       01  WS-SOURCE-NEW-BALANCE  PIC 9(7)V99.
+       01  WS-DEST-OLD-BALANCE    PIC 9(7)V99.
+       01  WS-DEST-NEW-BALANCE    PIC 9(7)V99.
+       01  WS-LOG-DATE            PIC X(8).
+       01  WS-LOG-TIME            PIC X(8).
        01  WS-ACCOUNT-NAME        PIC X(30).
        01  EOF-LOOP-SWITCH        PIC X VALUE 'N'.
+       01  WS-DUPLICATE-SWITCH    PIC X VALUE 'N'.
+       01  WS-ACCOUNTS-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-INSTRUCTIONS-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-BATCH-MODE-SWITCH   PIC X VALUE 'N'.
+       01  WS-BATCH-SUCCESS-COUNT PIC 9(5) VALUE 0.
+       01  WS-BATCH-FAILURE-COUNT PIC 9(5) VALUE 0.
+       01  WS-TRANSFER-RESULT     PIC X(2) VALUE '00'.
+       01  WS-SOURCE-CURRENCY     PIC X(3).
+       01  WS-DEST-CURRENCY       PIC X(3).
+       01  WS-SOURCE-RATE-TO-USD  PIC 9(3)V9999.
+       01  WS-DEST-RATE-TO-USD    PIC 9(3)V9999.
+       01  WS-CONVERTED-AMOUNT    PIC 9(7)V99.
+       01  WS-RATE-LOOKUP-CODE    PIC X(3).
+       01  WS-RATE-LOOKUP-RATE    PIC 9(3)V9999.
+       01  WS-USD-EQUIVALENT-AMOUNT PIC 9(7)V99.
+       01  WS-USD-EQUIVALENT-TOTAL PIC 9(9)V99.
+       01  WS-CURRENCY-CODE       PIC X(3).
+       01  WS-OPENING-BALANCE     PIC 9(7)V99.
+       01  WS-BACKUP-FILE-NAME    PIC X(40).
+       01  WS-BACKUP-FILE-STATUS  PIC XX VALUE '00'.
+       01  WS-BACKUP-DATE         PIC X(8).
+       01  WS-BACKUP-TIME         PIC X(8).
+       01  WS-SORT-CHOICE         PIC 9.
+       01  WS-MIN-BALANCE-FILTER  PIC 9(7)V99 VALUE 0.
+       01  WS-ACCOUNT-TYPE        PIC X(1).
+       01  WS-TRAILER-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-CURRENT-RECORD-COUNT  PIC 9(7) VALUE 0.
+       01  WS-CURRENCY-TOTALS.
+           05  WS-CURRENCY-TOTAL OCCURS 5 TIMES.
+               10  WS-CT-CODE       PIC X(3).
+               10  WS-CT-BALANCE    PIC 9(9)V99.
+       01  WS-CUR-IDX               PIC 9 VALUE 1.
+       01  WS-LOOKUP-CURRENCY       PIC X(3).
+       01  WS-LOCK-FILE-STATUS    PIC XX VALUE '00'.
+       01  WS-LOCK-ACQUIRED-SWITCH PIC X VALUE 'N'.
+       01  WS-LOCK-FILE-NAME      PIC X(20) VALUE "data/accounts.lock".
+       01  WS-PENDING-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-PENDING-REMAINING-STATUS PIC XX VALUE '00'.
+       01  WS-PENDING-REMAINING-FILE-NAME PIC X(30)
+             VALUE "data/pending_transfers_tmp.dat".
+       01  WS-APPROVAL-THRESHOLD  PIC 9(7)V99 VALUE 10000.00.
+       01  WS-SKIP-THRESHOLD-SWITCH PIC X VALUE 'N'.
+       01  WS-APPROVAL-DECISION   PIC X.
+       01  WS-EDIT-PENDING-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-CHECKPOINT-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-CKPT-RESUME-SWITCH  PIC X VALUE 'N'.
+       01  WS-CKPT-RESUME-LINE-NUMBER PIC 9(7).
+       01  WS-INSTRUCTION-LINE-NUMBER PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-FILE-NAME PIC X(30)
+             VALUE "data/transfer_checkpoint.dat".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -29,6 +183,10 @@
            DISPLAY "2. Load Accounts".
            DISPLAY "3. Save Accounts".
            DISPLAY "4. Exit".
+           DISPLAY "5. Inquire Account".
+           DISPLAY "6. Close Account".
+           DISPLAY "7. Approve Pending Transfers".
+           DISPLAY "8. Update Account Name".
            ACCEPT WS-USER-CHOICE.
            EVALUATE WS-USER-CHOICE
                WHEN 1
@@ -39,68 +197,820 @@
                  PERFORM SAVE-ACCOUNTS
                WHEN 4
                  PERFORM EXIT-PROGRAM
+               WHEN 5
+                 PERFORM INQUIRE-ACCOUNT
+               WHEN 6
+                 PERFORM CLOSE-ACCOUNT
+               WHEN 7
+                 PERFORM APPROVE-PENDING-TRANSFERS
+               WHEN 8
+                 PERFORM UPDATE-ACCOUNT-NAME
                WHEN OTHER
                  DISPLAY "Invalid choice, please try again."
                  PERFORM MAIN-PROCEDURE
            END-EVALUATE.
 
        TRANSFER-FUNDS.
+         PERFORM CHECK-ACCOUNTS-INTEGRITY.
+         PERFORM ACQUIRE-LOCK.
+         IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+           PERFORM MAIN-PROCEDURE
+         END-IF.
+
+         PERFORM BACKUP-ACCOUNTS-FILE.
+
+         DISPLAY "Batch mode? Enter Y to post from "
+           "data/transfer_instructions.dat, or N for a single transfer".
+         ACCEPT WS-BATCH-MODE-SWITCH.
+
+         IF WS-BATCH-MODE-SWITCH = 'Y'
+           PERFORM BATCH-TRANSFER
+           PERFORM RELEASE-LOCK
+           PERFORM MAIN-PROCEDURE
+         END-IF.
+
+         DISPLAY "Enter account number the money should come from".
+         ACCEPT WS-SOURCE-ACCOUNT-NUMBER.
          DISPLAY "Enter account number where the money should go to".
          ACCEPT WS-ACCOUNT-NUMBER.
-         DISPLAY "Enter the exact amount of money you want to send".
-         ACCEPT WS-TRANSFER-AMOUNT.
-         
-         OPEN I-O ACCOUNTS-FILE
-         SET EOF-LOOP-SWITCH TO 'N'
-
-         PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
-             READ ACCOUNTS-FILE INTO ACCOUNTS-RECORD
+
+         MOVE 0 TO WS-TRANSFER-AMOUNT.
+         PERFORM UNTIL WS-TRANSFER-AMOUNT NOT = 0
+           DISPLAY "Enter the exact amount of money you want to send"
+           ACCEPT WS-TRANSFER-AMOUNT
+           IF WS-TRANSFER-AMOUNT = 0
+             DISPLAY "Transfer amount cannot be zero - try again."
+           END-IF
+         END-PERFORM.
+
+         PERFORM PROCESS-ONE-TRANSFER.
+
+         IF WS-TRANSFER-RESULT = '06'
+           DISPLAY "No accounts file found."
+         ELSE IF WS-TRANSFER-RESULT = '07'
+           PERFORM WRITE-PENDING-TRANSFER
+           DISPLAY "Transfer amount exceeds the approval threshold "
+             "of " WS-APPROVAL-THRESHOLD
+             " - held pending a second operator's approval."
+         ELSE IF WS-TRANSFER-RESULT NOT = '00'
+           DISPLAY "Transfer failed, reason code "
+             WS-TRANSFER-RESULT
+         ELSE
+           DISPLAY "Transfer completed."
+           PERFORM LOG-TRANSFER
+         END-IF.
+
+         PERFORM RELEASE-LOCK.
+         PERFORM MAIN-PROCEDURE.
+
+       BATCH-TRANSFER.
+           MOVE 0 TO WS-BATCH-SUCCESS-COUNT.
+           MOVE 0 TO WS-BATCH-FAILURE-COUNT.
+           MOVE 0 TO WS-INSTRUCTION-LINE-NUMBER.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM READ-CHECKPOINT-FOR-RESUME.
+
+           OPEN INPUT TRANSFER-INSTRUCTIONS-FILE.
+           IF WS-INSTRUCTIONS-FILE-STATUS NOT = '00'
+             DISPLAY "No transfer instructions file found at "
+               "data/transfer_instructions.dat."
+             EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ TRANSFER-INSTRUCTIONS-FILE INTO TRANSFER-INSTRUCTION
                AT END
                  SET EOF-LOOP-SWITCH TO 'Y'
                NOT AT END
-                 IF WS-ACCOUNT-NUMBER = ACCOUNT-NUMBER
-                   ADD WS-TRANSFER-AMOUNT TO ACCOUNT-BALANCE
-                   REWRITE ACCOUNTS-RECORD
+                 ADD 1 TO WS-INSTRUCTION-LINE-NUMBER
+                 IF WS-CKPT-RESUME-SWITCH = 'Y'
+                   IF WS-INSTRUCTION-LINE-NUMBER =
+                       WS-CKPT-RESUME-LINE-NUMBER
+                     SET WS-CKPT-RESUME-SWITCH TO 'N'
+                   END-IF
+                 ELSE
+                   MOVE TI-FROM-ACCOUNT TO WS-SOURCE-ACCOUNT-NUMBER
+                   MOVE TI-TO-ACCOUNT TO WS-ACCOUNT-NUMBER
+                   MOVE TI-AMOUNT TO WS-TRANSFER-AMOUNT
+                   PERFORM PROCESS-ONE-TRANSFER
+                   IF WS-TRANSFER-RESULT = '00'
+                     ADD 1 TO WS-BATCH-SUCCESS-COUNT
+                     PERFORM LOG-TRANSFER
+                     PERFORM WRITE-CHECKPOINT
+                   ELSE IF WS-TRANSFER-RESULT = '07'
+                     PERFORM WRITE-PENDING-TRANSFER
+                     DISPLAY "Instruction " TI-FROM-ACCOUNT " -> "
+                       TI-TO-ACCOUNT " exceeds the approval threshold "
+                       "- held pending a second operator's approval."
+                   ELSE
+                     ADD 1 TO WS-BATCH-FAILURE-COUNT
+                     DISPLAY "Instruction " TI-FROM-ACCOUNT " -> "
+                       TI-TO-ACCOUNT " failed, reason code "
+                       WS-TRANSFER-RESULT
+                   END-IF
                  END-IF
              END-READ
-         END-PERFORM
+           END-PERFORM.
+           CLOSE TRANSFER-INSTRUCTIONS-FILE.
+           PERFORM CLEAR-CHECKPOINT.
 
-         CLOSE ACCOUNTS-FILE.
-         PERFORM MAIN-PROCEDURE.
+           DISPLAY "Batch transfer complete. Posted: "
+             WS-BATCH-SUCCESS-COUNT " Failed: " WS-BATCH-FAILURE-COUNT.
 
-       LOAD-ACCOUNTS.
-         OPEN INPUT ACCOUNTS-FILE
-         SET EOF-LOOP-SWITCH TO 'N'
-           
-         PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
-           READ ACCOUNTS-FILE INTO ACCOUNTS-RECORD
-             AT END
-               SET EOF-LOOP-SWITCH TO 'Y'
-             NOT AT END
-               DISPLAY ACCOUNT-NUMBER ACCOUNT-NAME ACCOUNT-BALANCE
+       READ-CHECKPOINT-FOR-RESUME.
+           SET WS-CKPT-RESUME-SWITCH TO 'N'.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+             READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CKPT-STATUS = 'C'
+                   MOVE CKPT-LAST-LINE-NUMBER TO
+                     WS-CKPT-RESUME-LINE-NUMBER
+                   SET WS-CKPT-RESUME-SWITCH TO 'Y'
+                   DISPLAY "Resuming batch transfer after instruction "
+                     "line " WS-CKPT-RESUME-LINE-NUMBER
+                     " from the prior run."
+                 END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PROCESS-ONE-TRANSFER.
+           MOVE '00' TO WS-TRANSFER-RESULT.
+           SET WS-SOURCE-FOUND-SWITCH TO 'N'.
+           SET WS-DEST-FOUND-SWITCH TO 'N'.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             MOVE '06' TO WS-TRANSFER-RESULT
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SOURCE-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               MOVE '01' TO WS-TRANSFER-RESULT
+             NOT INVALID KEY
+               SET WS-SOURCE-FOUND-SWITCH TO 'Y'
+               MOVE ACCOUNT-BALANCE TO WS-SOURCE-BALANCE
+               MOVE ACCOUNT-STATUS TO WS-SOURCE-STATUS
+               MOVE CURRENCY-CODE TO WS-SOURCE-CURRENCY
            END-READ
-         END-PERFORM
-           
-         CLOSE ACCOUNTS-FILE.
+
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               MOVE '02' TO WS-TRANSFER-RESULT
+             NOT INVALID KEY
+               SET WS-DEST-FOUND-SWITCH TO 'Y'
+               MOVE ACCOUNT-STATUS TO WS-DEST-STATUS
+               MOVE CURRENCY-CODE TO WS-DEST-CURRENCY
+           END-READ
+           CLOSE ACCOUNTS-FILE.
+
+           IF WS-TRANSFER-RESULT NOT = '00'
+             EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-SOURCE-STATUS NOT = 'A' OR WS-DEST-STATUS NOT = 'A'
+             MOVE '03' TO WS-TRANSFER-RESULT
+             EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-TRANSFER-AMOUNT = 0
+             MOVE '04' TO WS-TRANSFER-RESULT
+             EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-SOURCE-BALANCE < WS-TRANSFER-AMOUNT
+             MOVE '05' TO WS-TRANSFER-RESULT
+             EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-SOURCE-CURRENCY TO WS-RATE-LOOKUP-CODE.
+           PERFORM FIND-EXCHANGE-RATE.
+           COMPUTE WS-USD-EQUIVALENT-AMOUNT ROUNDED =
+             WS-TRANSFER-AMOUNT * WS-RATE-LOOKUP-RATE.
+
+           IF WS-USD-EQUIVALENT-AMOUNT > WS-APPROVAL-THRESHOLD
+               AND WS-SKIP-THRESHOLD-SWITCH NOT = 'Y'
+             MOVE '07' TO WS-TRANSFER-RESULT
+             EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TRANSFER-AMOUNT TO WS-CONVERTED-AMOUNT.
+           IF WS-SOURCE-CURRENCY NOT = WS-DEST-CURRENCY
+             PERFORM CONVERT-TRANSFER-AMOUNT
+           END-IF.
+
+           OPEN I-O ACCOUNTS-FILE
+
+           MOVE WS-SOURCE-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+           SUBTRACT WS-TRANSFER-AMOUNT FROM ACCOUNT-BALANCE
+           MOVE ACCOUNT-BALANCE TO WS-SOURCE-NEW-BALANCE
+           REWRITE ACCOUNTS-RECORD
+
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+           MOVE ACCOUNT-BALANCE TO WS-DEST-OLD-BALANCE
+           ADD WS-CONVERTED-AMOUNT TO ACCOUNT-BALANCE
+           MOVE ACCOUNT-BALANCE TO WS-DEST-NEW-BALANCE
+           REWRITE ACCOUNTS-RECORD
+
+           CLOSE ACCOUNTS-FILE.
+
+       CONVERT-TRANSFER-AMOUNT.
+           MOVE WS-SOURCE-CURRENCY TO WS-RATE-LOOKUP-CODE.
+           PERFORM FIND-EXCHANGE-RATE.
+           MOVE WS-RATE-LOOKUP-RATE TO WS-SOURCE-RATE-TO-USD.
+
+           MOVE WS-DEST-CURRENCY TO WS-RATE-LOOKUP-CODE.
+           PERFORM FIND-EXCHANGE-RATE.
+           MOVE WS-RATE-LOOKUP-RATE TO WS-DEST-RATE-TO-USD.
+
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+             WS-TRANSFER-AMOUNT * WS-SOURCE-RATE-TO-USD
+               / WS-DEST-RATE-TO-USD.
+
+       FIND-EXCHANGE-RATE.
+           MOVE 1.0000 TO WS-RATE-LOOKUP-RATE.
+           EVALUATE WS-RATE-LOOKUP-CODE
+             WHEN 'USD'
+               MOVE 1.0000 TO WS-RATE-LOOKUP-RATE
+             WHEN 'EUR'
+               MOVE 1.0800 TO WS-RATE-LOOKUP-RATE
+             WHEN 'GBP'
+               MOVE 1.2700 TO WS-RATE-LOOKUP-RATE
+             WHEN 'JPY'
+               MOVE 0.0068 TO WS-RATE-LOOKUP-RATE
+             WHEN OTHER
+               MOVE 1.0000 TO WS-RATE-LOOKUP-RATE
+           END-EVALUATE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-INSTRUCTION-LINE-NUMBER TO CKPT-LAST-LINE-NUMBER.
+           MOVE 'C' TO CKPT-STATUS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING WS-CHECKPOINT-FILE-NAME.
+
+       LOG-TRANSFER.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+
+           MOVE WS-LOG-DATE TO LOG-DATE.
+           MOVE WS-LOG-TIME TO LOG-TIME.
+           MOVE WS-SOURCE-ACCOUNT-NUMBER TO LOG-ACCOUNT-NUMBER.
+           MOVE "DR" TO LOG-TRANSACTION-TYPE.
+           MOVE WS-TRANSFER-AMOUNT TO LOG-AMOUNT.
+           MOVE WS-SOURCE-BALANCE TO LOG-OLD-BALANCE.
+           MOVE WS-SOURCE-NEW-BALANCE TO LOG-NEW-BALANCE.
+           WRITE TRANSACTION-LOG-RECORD.
+
+           MOVE WS-ACCOUNT-NUMBER TO LOG-ACCOUNT-NUMBER.
+           MOVE "CR" TO LOG-TRANSACTION-TYPE.
+           MOVE WS-CONVERTED-AMOUNT TO LOG-AMOUNT.
+           MOVE WS-DEST-OLD-BALANCE TO LOG-OLD-BALANCE.
+           MOVE WS-DEST-NEW-BALANCE TO LOG-NEW-BALANCE.
+           WRITE TRANSACTION-LOG-RECORD.
+
+           CLOSE TRANSACTION-LOG-FILE.
+
+       WRITE-PENDING-TRANSFER.
+           OPEN EXTEND PENDING-TRANSFERS-FILE.
+           MOVE WS-SOURCE-ACCOUNT-NUMBER TO PT-FROM-ACCOUNT.
+           MOVE WS-ACCOUNT-NUMBER TO PT-TO-ACCOUNT.
+           MOVE WS-TRANSFER-AMOUNT TO PT-AMOUNT.
+           WRITE PENDING-TRANSFER-RECORD.
+           CLOSE PENDING-TRANSFERS-FILE.
+
+       APPROVE-PENDING-TRANSFERS.
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           OPEN INPUT PENDING-TRANSFERS-FILE.
+           IF WS-PENDING-FILE-STATUS NOT = '00'
+             DISPLAY "No pending transfers awaiting approval."
+             PERFORM RELEASE-LOCK
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           OPEN OUTPUT PENDING-REMAINING-FILE.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ PENDING-TRANSFERS-FILE INTO PENDING-TRANSFER-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 PERFORM REVIEW-ONE-PENDING-TRANSFER
+             END-READ
+           END-PERFORM.
+           CLOSE PENDING-TRANSFERS-FILE.
+           CLOSE PENDING-REMAINING-FILE.
+
+           OPEN OUTPUT PENDING-TRANSFERS-FILE.
+           OPEN INPUT PENDING-REMAINING-FILE.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ PENDING-REMAINING-FILE INTO PENDING-REMAINING-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 MOVE PENDING-REMAINING-RECORD TO
+                   PENDING-TRANSFER-RECORD
+                 WRITE PENDING-TRANSFER-RECORD
+             END-READ
+           END-PERFORM.
+           CLOSE PENDING-TRANSFERS-FILE.
+           CLOSE PENDING-REMAINING-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-PENDING-REMAINING-FILE-NAME.
+
+           PERFORM RELEASE-LOCK.
+           PERFORM MAIN-PROCEDURE.
+
+       REVIEW-ONE-PENDING-TRANSFER.
+           MOVE PT-AMOUNT TO WS-EDIT-PENDING-AMOUNT.
+           DISPLAY "Pending transfer: " PT-FROM-ACCOUNT " -> "
+             PT-TO-ACCOUNT " amount " WS-EDIT-PENDING-AMOUNT.
+           DISPLAY "Approve this transfer? (Y/N)".
+           ACCEPT WS-APPROVAL-DECISION.
+
+           IF WS-APPROVAL-DECISION = 'Y'
+             MOVE PT-FROM-ACCOUNT TO WS-SOURCE-ACCOUNT-NUMBER
+             MOVE PT-TO-ACCOUNT TO WS-ACCOUNT-NUMBER
+             MOVE PT-AMOUNT TO WS-TRANSFER-AMOUNT
+             SET WS-SKIP-THRESHOLD-SWITCH TO 'Y'
+             PERFORM PROCESS-ONE-TRANSFER
+             SET WS-SKIP-THRESHOLD-SWITCH TO 'N'
+             IF WS-TRANSFER-RESULT = '00'
+               PERFORM LOG-TRANSFER
+               DISPLAY "Approved transfer posted."
+             ELSE
+               DISPLAY "Approved transfer could not be posted, "
+                 "reason code " WS-TRANSFER-RESULT
+               MOVE PENDING-TRANSFER-RECORD TO PENDING-REMAINING-RECORD
+               WRITE PENDING-REMAINING-RECORD
+             END-IF
+           ELSE
+             MOVE PENDING-TRANSFER-RECORD TO PENDING-REMAINING-RECORD
+             WRITE PENDING-REMAINING-RECORD
+           END-IF.
+
+       LOAD-ACCOUNTS.
+         PERFORM CHECK-ACCOUNTS-INTEGRITY.
+         MOVE 0 TO WS-REPORT-GRAND-TOTAL.
+         MOVE 0 TO WS-REPORT-ACCOUNT-COUNT.
+         ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+
+         DISPLAY "Sort by: 1=Account Number 2=Name 3=Balance".
+         ACCEPT WS-SORT-CHOICE.
+         IF WS-SORT-CHOICE NOT = 1 AND WS-SORT-CHOICE NOT = 2
+             AND WS-SORT-CHOICE NOT = 3
+           MOVE 1 TO WS-SORT-CHOICE
+         END-IF.
+
+         DISPLAY "Minimum balance to include (0 for no filter)".
+         ACCEPT WS-MIN-BALANCE-FILTER.
+
+         OPEN OUTPUT ACCOUNT-LISTING-FILE
+
+         MOVE SPACES TO ACCOUNT-LISTING-LINE.
+         STRING "Account Listing - Report Date: " DELIMITED SIZE
+                WS-REPORT-YYYY DELIMITED SIZE "-" DELIMITED SIZE
+                WS-REPORT-MM DELIMITED SIZE "-" DELIMITED SIZE
+                WS-REPORT-DD DELIMITED SIZE
+           INTO ACCOUNT-LISTING-LINE
+         END-STRING.
+         WRITE ACCOUNT-LISTING-LINE.
+
+         MOVE SPACES TO ACCOUNT-LISTING-LINE.
+         WRITE ACCOUNT-LISTING-LINE.
+
+         MOVE "ACCOUNT NO  ACCOUNT NAME                    BALANCE"
+           TO ACCOUNT-LISTING-LINE.
+         WRITE ACCOUNT-LISTING-LINE.
+
+         MOVE ALL "-" TO ACCOUNT-LISTING-LINE.
+         WRITE ACCOUNT-LISTING-LINE.
+
+         EVALUATE WS-SORT-CHOICE
+           WHEN 2
+             SORT SORT-WORK-FILE ON ASCENDING KEY SD-ACCOUNT-NAME
+               INPUT PROCEDURE IS FILTER-ACCOUNTS
+               OUTPUT PROCEDURE IS WRITE-SORTED-ACCOUNTS
+           WHEN 3
+             SORT SORT-WORK-FILE ON ASCENDING KEY SD-ACCOUNT-BALANCE
+               INPUT PROCEDURE IS FILTER-ACCOUNTS
+               OUTPUT PROCEDURE IS WRITE-SORTED-ACCOUNTS
+           WHEN OTHER
+             SORT SORT-WORK-FILE ON ASCENDING KEY SD-ACCOUNT-NUMBER
+               INPUT PROCEDURE IS FILTER-ACCOUNTS
+               OUTPUT PROCEDURE IS WRITE-SORTED-ACCOUNTS
+         END-EVALUATE.
+
+         MOVE SPACES TO ACCOUNT-LISTING-LINE.
+         WRITE ACCOUNT-LISTING-LINE.
+
+         MOVE WS-REPORT-GRAND-TOTAL TO WS-EDIT-GRAND-TOTAL.
+         MOVE SPACES TO ACCOUNT-LISTING-LINE.
+         STRING "GRAND TOTAL (" DELIMITED SIZE
+                WS-REPORT-ACCOUNT-COUNT DELIMITED SIZE
+                " accounts): " DELIMITED SIZE
+                WS-EDIT-GRAND-TOTAL DELIMITED SIZE
+           INTO ACCOUNT-LISTING-LINE
+         END-STRING.
+         WRITE ACCOUNT-LISTING-LINE.
+
+         CLOSE ACCOUNT-LISTING-FILE.
+         DISPLAY "Account listing written to "
+           "data/account_listing.rpt".
          PERFORM MAIN-PROCEDURE.
 
+       FILTER-ACCOUNTS.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found."
+           ELSE
+             SET EOF-LOOP-SWITCH TO 'N'
+             PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+               READ ACCOUNTS-FILE NEXT INTO ACCOUNTS-RECORD
+                 AT END
+                   SET EOF-LOOP-SWITCH TO 'Y'
+                 NOT AT END
+                   IF ACCOUNT-BALANCE >= WS-MIN-BALANCE-FILTER
+                     MOVE ACCOUNT-NUMBER TO SD-ACCOUNT-NUMBER
+                     MOVE ACCOUNT-NAME TO SD-ACCOUNT-NAME
+                     MOVE ACCOUNT-BALANCE TO SD-ACCOUNT-BALANCE
+                     MOVE ACCOUNT-STATUS TO SD-ACCOUNT-STATUS
+                     MOVE CURRENCY-CODE TO SD-CURRENCY-CODE
+                     RELEASE SORT-RECORD
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       WRITE-SORTED-ACCOUNTS.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             RETURN SORT-WORK-FILE INTO SORT-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 MOVE SD-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                 MOVE SD-ACCOUNT-NAME TO ACCOUNT-NAME
+                 MOVE SD-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+                 MOVE SD-ACCOUNT-STATUS TO ACCOUNT-STATUS
+                 MOVE SD-CURRENCY-CODE TO CURRENCY-CODE
+                 PERFORM WRITE-ACCOUNT-LISTING-LINE
+             END-RETURN
+           END-PERFORM.
+
+       WRITE-ACCOUNT-LISTING-LINE.
+           MOVE ACCOUNT-BALANCE TO WS-EDIT-BALANCE.
+           MOVE SPACES TO ACCOUNT-LISTING-LINE.
+           STRING ACCOUNT-NUMBER DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  ACCOUNT-NAME DELIMITED SIZE
+                  " " DELIMITED SIZE
+                  WS-EDIT-BALANCE DELIMITED SIZE
+             INTO ACCOUNT-LISTING-LINE
+           END-STRING.
+           WRITE ACCOUNT-LISTING-LINE.
+           ADD ACCOUNT-BALANCE TO WS-REPORT-GRAND-TOTAL.
+           ADD 1 TO WS-REPORT-ACCOUNT-COUNT.
+
        SAVE-ACCOUNTS.
+           PERFORM CHECK-ACCOUNTS-INTEGRITY.
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           PERFORM BACKUP-ACCOUNTS-FILE.
+
            DISPLAY "Enter account number to save: ".
            ACCEPT WS-ACCOUNT-NUMBER.
            DISPLAY "Enter account name to save: ".
            ACCEPT WS-ACCOUNT-NAME.
-           
+           DISPLAY "Enter currency code (USD/EUR/GBP/JPY): ".
+           ACCEPT WS-CURRENCY-CODE.
+           IF WS-CURRENCY-CODE = SPACES
+             MOVE 'USD' TO WS-CURRENCY-CODE
+           END-IF.
+           DISPLAY "Enter opening deposit amount: ".
+           ACCEPT WS-OPENING-BALANCE.
+           DISPLAY "Enter account type (C=Checking, S=Savings): ".
+           ACCEPT WS-ACCOUNT-TYPE.
+           IF WS-ACCOUNT-TYPE NOT = 'S'
+             MOVE 'C' TO WS-ACCOUNT-TYPE
+           END-IF.
+
+           PERFORM CHECK-DUPLICATE-ACCOUNT.
+           IF WS-DUPLICATE-SWITCH = 'Y'
+             DISPLAY "Account number " WS-ACCOUNT-NUMBER
+               " already exists. Save rejected."
+             PERFORM RELEASE-LOCK
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
            MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
            MOVE WS-ACCOUNT-NAME TO ACCOUNT-NAME.
-           MOVE 0 TO ACCOUNT-BALANCE.
-           
-           OPEN OUTPUT ACCOUNTS-FILE.
+           MOVE WS-OPENING-BALANCE TO ACCOUNT-BALANCE.
+           MOVE 'A' TO ACCOUNT-STATUS.
+           MOVE WS-CURRENCY-CODE TO CURRENCY-CODE.
+           MOVE WS-ACCOUNT-TYPE TO ACCOUNT-TYPE.
+
+           OPEN EXTEND ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS = '35'
+             OPEN OUTPUT ACCOUNTS-FILE
+           END-IF.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "Could not open accounts file, status "
+               WS-ACCOUNTS-FILE-STATUS "."
+             PERFORM RELEASE-LOCK
+             PERFORM MAIN-PROCEDURE
+           END-IF.
            WRITE ACCOUNTS-RECORD.
            CLOSE ACCOUNTS-FILE.
-           
+
            DISPLAY "Account saved successfully.".
+           PERFORM RELEASE-LOCK.
+           PERFORM MAIN-PROCEDURE.
+
+       CHECK-DUPLICATE-ACCOUNT.
+           SET WS-DUPLICATE-SWITCH TO 'N'.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS = '00'
+             MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+             READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+               INVALID KEY
+                 SET WS-DUPLICATE-SWITCH TO 'N'
+               NOT INVALID KEY
+                 SET WS-DUPLICATE-SWITCH TO 'Y'
+             END-READ
+             CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       INQUIRE-ACCOUNT.
+           DISPLAY "Enter account number to inquire on".
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found."
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               DISPLAY "Account " WS-ACCOUNT-NUMBER " not found."
+             NOT INVALID KEY
+               MOVE ACCOUNT-BALANCE TO WS-EDIT-BALANCE
+               DISPLAY "Account Number : " ACCOUNT-NUMBER
+               DISPLAY "Account Name   : " ACCOUNT-NAME
+               DISPLAY "Balance        : " WS-EDIT-BALANCE
+               DISPLAY "Status         : " ACCOUNT-STATUS
+               DISPLAY "Account Type   : " ACCOUNT-TYPE
+           END-READ.
+           CLOSE ACCOUNTS-FILE.
+
+           PERFORM MAIN-PROCEDURE.
+
+       CLOSE-ACCOUNT.
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           DISPLAY "Enter account number to close".
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+           OPEN I-O ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found."
+             PERFORM RELEASE-LOCK
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               DISPLAY "Account " WS-ACCOUNT-NUMBER " not found."
+             NOT INVALID KEY
+               IF ACCOUNT-STATUS = 'C'
+                 DISPLAY "Account " WS-ACCOUNT-NUMBER
+                   " is already closed."
+               ELSE
+                 MOVE 'C' TO ACCOUNT-STATUS
+                 REWRITE ACCOUNTS-RECORD
+                 DISPLAY "Account " WS-ACCOUNT-NUMBER " closed."
+               END-IF
+           END-READ.
+           CLOSE ACCOUNTS-FILE.
+
+           PERFORM RELEASE-LOCK.
+           PERFORM MAIN-PROCEDURE.
+
+       UPDATE-ACCOUNT-NAME.
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           DISPLAY "Enter account number to update".
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+           OPEN I-O ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found."
+             PERFORM RELEASE-LOCK
+             PERFORM MAIN-PROCEDURE
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               DISPLAY "Account " WS-ACCOUNT-NUMBER " not found."
+             NOT INVALID KEY
+               DISPLAY "Enter corrected account name"
+               ACCEPT WS-ACCOUNT-NAME
+               MOVE WS-ACCOUNT-NAME TO ACCOUNT-NAME
+               REWRITE ACCOUNTS-RECORD
+               DISPLAY "Account " WS-ACCOUNT-NUMBER " name updated."
+           END-READ.
+           CLOSE ACCOUNTS-FILE.
+
+           PERFORM RELEASE-LOCK.
            PERFORM MAIN-PROCEDURE.
 
+       BACKUP-ACCOUNTS-FILE.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             EXIT PARAGRAPH
+           END-IF.
+
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-BACKUP-TIME FROM TIME.
+           MOVE SPACES TO WS-BACKUP-FILE-NAME.
+           STRING "data/accounts_backup_" DELIMITED SIZE
+                  WS-BACKUP-DATE DELIMITED SIZE
+                  "_" DELIMITED SIZE
+                  WS-BACKUP-TIME DELIMITED SIZE
+                  ".dat" DELIMITED SIZE
+             INTO WS-BACKUP-FILE-NAME
+           END-STRING.
+
+           OPEN OUTPUT BACKUP-FILE.
+           MOVE 0 TO WS-CURRENT-RECORD-COUNT.
+           PERFORM RESET-CURRENCY-TOTALS.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ ACCOUNTS-FILE NEXT INTO ACCOUNTS-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 MOVE ACCOUNTS-RECORD TO BACKUP-RECORD
+                 WRITE BACKUP-RECORD
+                 ADD 1 TO WS-CURRENT-RECORD-COUNT
+                 PERFORM ACCUMULATE-CURRENCY-BALANCE
+             END-READ
+           END-PERFORM.
+           CLOSE BACKUP-FILE.
+           CLOSE ACCOUNTS-FILE.
+
+           PERFORM COMPUTE-USD-EQUIVALENT-TOTAL.
+
+           OPEN OUTPUT TRAILER-FILE.
+           MOVE WS-CURRENT-RECORD-COUNT TO TRAILER-RECORD-COUNT.
+           MOVE WS-USD-EQUIVALENT-TOTAL TO TRAILER-USD-EQUIVALENT-TOTAL.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+             MOVE WS-CT-CODE(WS-CUR-IDX) TO
+               TRAILER-CURRENCY-CODE(WS-CUR-IDX)
+             MOVE WS-CT-BALANCE(WS-CUR-IDX) TO
+               TRAILER-CURRENCY-BALANCE(WS-CUR-IDX)
+           END-PERFORM.
+           WRITE TRAILER-RECORD.
+           CLOSE TRAILER-FILE.
+
+           DISPLAY "Accounts file backed up to " WS-BACKUP-FILE-NAME.
+
+       CHECK-ACCOUNTS-INTEGRITY.
+           OPEN INPUT TRAILER-FILE.
+           IF WS-TRAILER-FILE-STATUS NOT = '00'
+             DISPLAY "No integrity trailer on file yet - skipping "
+               "accounts.dat integrity check."
+             EXIT PARAGRAPH
+           END-IF.
+           READ TRAILER-FILE INTO TRAILER-RECORD.
+           CLOSE TRAILER-FILE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found."
+             EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO WS-CURRENT-RECORD-COUNT.
+           PERFORM RESET-CURRENCY-TOTALS.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ ACCOUNTS-FILE NEXT INTO ACCOUNTS-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 ADD 1 TO WS-CURRENT-RECORD-COUNT
+                 PERFORM ACCUMULATE-CURRENCY-BALANCE
+             END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+
+           IF WS-CURRENT-RECORD-COUNT < TRAILER-RECORD-COUNT
+             DISPLAY "*** ACCOUNTS FILE INTEGRITY CHECK FAILED *** "
+               "expected at least " TRAILER-RECORD-COUNT
+               " records, found " WS-CURRENT-RECORD-COUNT
+           END-IF.
+
+           PERFORM COMPUTE-USD-EQUIVALENT-TOTAL.
+           IF WS-USD-EQUIVALENT-TOTAL < TRAILER-USD-EQUIVALENT-TOTAL
+             DISPLAY "*** ACCOUNTS FILE INTEGRITY CHECK FAILED *** "
+               "expected total USD-equivalent balance of at least "
+               TRAILER-USD-EQUIVALENT-TOTAL
+               " found " WS-USD-EQUIVALENT-TOTAL
+           END-IF.
+
+       RESET-CURRENCY-TOTALS.
+           MOVE 'USD' TO WS-CT-CODE(1).
+           MOVE 'EUR' TO WS-CT-CODE(2).
+           MOVE 'GBP' TO WS-CT-CODE(3).
+           MOVE 'JPY' TO WS-CT-CODE(4).
+           MOVE 'OTH' TO WS-CT-CODE(5).
+           MOVE 0 TO WS-CT-BALANCE(1).
+           MOVE 0 TO WS-CT-BALANCE(2).
+           MOVE 0 TO WS-CT-BALANCE(3).
+           MOVE 0 TO WS-CT-BALANCE(4).
+           MOVE 0 TO WS-CT-BALANCE(5).
+
+       ACCUMULATE-CURRENCY-BALANCE.
+           MOVE CURRENCY-CODE TO WS-LOOKUP-CURRENCY.
+           PERFORM FIND-CURRENCY-INDEX.
+           ADD ACCOUNT-BALANCE TO WS-CT-BALANCE(WS-CUR-IDX).
+
+       FIND-CURRENCY-INDEX.
+           EVALUATE WS-LOOKUP-CURRENCY
+             WHEN 'USD'
+               MOVE 1 TO WS-CUR-IDX
+             WHEN 'EUR'
+               MOVE 2 TO WS-CUR-IDX
+             WHEN 'GBP'
+               MOVE 3 TO WS-CUR-IDX
+             WHEN 'JPY'
+               MOVE 4 TO WS-CUR-IDX
+             WHEN OTHER
+               MOVE 5 TO WS-CUR-IDX
+           END-EVALUATE.
+
+       COMPUTE-USD-EQUIVALENT-TOTAL.
+           MOVE 0 TO WS-USD-EQUIVALENT-TOTAL.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+             MOVE WS-CT-CODE(WS-CUR-IDX) TO WS-RATE-LOOKUP-CODE
+             PERFORM FIND-EXCHANGE-RATE
+             COMPUTE WS-USD-EQUIVALENT-TOTAL ROUNDED =
+               WS-USD-EQUIVALENT-TOTAL +
+               (WS-CT-BALANCE(WS-CUR-IDX) * WS-RATE-LOOKUP-RATE)
+           END-PERFORM.
+
+       ACQUIRE-LOCK.
+           SET WS-LOCK-ACQUIRED-SWITCH TO 'N'.
+           OPEN INPUT LOCK-FILE.
+           IF WS-LOCK-FILE-STATUS = '00'
+             CLOSE LOCK-FILE
+             DISPLAY "Another run already holds the accounts lock - "
+               "try again once it finishes."
+             EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT LOCK-FILE.
+           MOVE "LOCKED" TO LOCK-RECORD.
+           WRITE LOCK-RECORD.
+           CLOSE LOCK-FILE.
+           SET WS-LOCK-ACQUIRED-SWITCH TO 'Y'.
+
+       RELEASE-LOCK.
+           CALL "CBL_DELETE_FILE" USING WS-LOCK-FILE-NAME.
+
        EXIT-PROGRAM.
            DISPLAY "Exiting the program."
            STOP RUN.
