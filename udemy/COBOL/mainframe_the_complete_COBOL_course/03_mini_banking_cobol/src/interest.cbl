@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACCOUNT-NUMBER
+             FILE STATUS IS WS-ACCOUNTS-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN TO "data/accounts.lock"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOCK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY ACCTREC.
+
+       FD  LOCK-FILE.
+       01  LOCK-RECORD                PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-FILE-STATUS PIC XX VALUE '00'.
+       01  EOF-LOOP-SWITCH         PIC X VALUE 'N'.
+       01  WS-SAVINGS-RATE         PIC 9V9(4) VALUE 0.0050.
+       01  WS-CHECKING-RATE        PIC 9V9(4) VALUE 0.0000.
+       01  WS-INTEREST-RATE        PIC 9V9(4).
+       01  WS-INTEREST-AMOUNT      PIC 9(7)V99.
+       01  WS-ACCOUNTS-UPDATED     PIC 9(7) VALUE 0.
+       01  WS-LOCK-FILE-STATUS     PIC XX VALUE '00'.
+       01  WS-LOCK-ACQUIRED-SWITCH PIC X VALUE 'N'.
+       01  WS-LOCK-FILE-NAME       PIC X(20)
+             VALUE "data/accounts.lock".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ACQUIRE-LOCK.
+           IF WS-LOCK-ACQUIRED-SWITCH NOT = 'Y'
+             STOP RUN
+           END-IF.
+
+           OPEN I-O ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found - interest run aborted."
+             PERFORM RELEASE-LOCK
+             STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ ACCOUNTS-FILE NEXT INTO ACCOUNTS-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 IF ACCOUNT-STATUS = 'A'
+                   PERFORM ACCRUE-INTEREST
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS-FILE.
+           PERFORM RELEASE-LOCK.
+           DISPLAY "Interest accrual complete. Accounts updated: "
+             WS-ACCOUNTS-UPDATED.
+           STOP RUN.
+
+       ACQUIRE-LOCK.
+           SET WS-LOCK-ACQUIRED-SWITCH TO 'N'.
+           OPEN INPUT LOCK-FILE.
+           IF WS-LOCK-FILE-STATUS = '00'
+             CLOSE LOCK-FILE
+             DISPLAY "Another run already holds the accounts lock - "
+               "try again once it finishes."
+             EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT LOCK-FILE.
+           MOVE "LOCKED" TO LOCK-RECORD.
+           WRITE LOCK-RECORD.
+           CLOSE LOCK-FILE.
+           SET WS-LOCK-ACQUIRED-SWITCH TO 'Y'.
+
+       RELEASE-LOCK.
+           CALL "CBL_DELETE_FILE" USING WS-LOCK-FILE-NAME.
+
+       ACCRUE-INTEREST.
+           EVALUATE ACCOUNT-TYPE
+             WHEN 'S'
+               MOVE WS-SAVINGS-RATE TO WS-INTEREST-RATE
+             WHEN OTHER
+               MOVE WS-CHECKING-RATE TO WS-INTEREST-RATE
+           END-EVALUATE.
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+             ACCOUNT-BALANCE * WS-INTEREST-RATE.
+           IF WS-INTEREST-AMOUNT NOT = 0
+             ADD WS-INTEREST-AMOUNT TO ACCOUNT-BALANCE
+             REWRITE ACCOUNTS-RECORD
+             ADD 1 TO WS-ACCOUNTS-UPDATED
+           END-IF.
