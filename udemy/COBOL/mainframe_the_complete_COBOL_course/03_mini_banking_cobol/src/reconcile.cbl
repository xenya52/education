@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACCOUNT-NUMBER
+             FILE STATUS IS WS-ACCOUNTS-FILE-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+             "data/control_total.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY ACCTREC.
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-RUN-DATE          PIC X(8).
+           05  CTL-USD-EQUIVALENT-TOTAL PIC 9(9)V99.
+           05  CTL-CURRENCY-TOTAL OCCURS 5 TIMES.
+               10  CTL-CURRENCY-CODE    PIC X(3).
+               10  CTL-CURRENCY-BALANCE PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-FILE-STATUS  PIC XX VALUE '00'.
+       01  WS-CONTROL-FILE-STATUS   PIC XX VALUE '00'.
+       01  EOF-LOOP-SWITCH          PIC X VALUE 'N'.
+       01  WS-CURRENT-TOTALS.
+           05  WS-CURRENT-TOTAL OCCURS 5 TIMES.
+               10  WS-CT-CODE       PIC X(3).
+               10  WS-CT-BALANCE    PIC 9(9)V99.
+       01  WS-PRIOR-TOTALS.
+           05  WS-PRIOR-TOTAL OCCURS 5 TIMES.
+               10  WS-PT-BALANCE    PIC 9(9)V99.
+       01  WS-CUR-IDX               PIC 9 VALUE 1.
+       01  WS-LOOKUP-CURRENCY       PIC X(3).
+       01  WS-PRIOR-DATE            PIC X(8) VALUE SPACES.
+       01  WS-PRIOR-RUN-SWITCH      PIC X VALUE 'N'.
+       01  WS-TODAY                 PIC X(8).
+       01  WS-DIFFERENCE            PIC S9(9)V99.
+       01  WS-RATE-LOOKUP-CODE      PIC X(3).
+       01  WS-RATE-LOOKUP-RATE      PIC 9(3)V9999.
+       01  WS-USD-EQUIVALENT-TOTAL  PIC 9(9)V99.
+       01  WS-PRIOR-USD-TOTAL       PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           PERFORM READ-PRIOR-CONTROL-TOTAL.
+           PERFORM TOTAL-CURRENT-BALANCES.
+           PERFORM COMPARE-TOTALS.
+           PERFORM WRITE-CONTROL-TOTAL.
+           STOP RUN.
+
+       READ-PRIOR-CONTROL-TOTAL.
+           MOVE 0 TO WS-PT-BALANCE(1) WS-PT-BALANCE(2) WS-PT-BALANCE(3)
+             WS-PT-BALANCE(4) WS-PT-BALANCE(5).
+           MOVE 0 TO WS-PRIOR-USD-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF WS-CONTROL-FILE-STATUS = '00'
+             READ CONTROL-TOTAL-FILE INTO CONTROL-TOTAL-RECORD
+               AT END
+                 CONTINUE
+               NOT AT END
+                 SET WS-PRIOR-RUN-SWITCH TO 'Y'
+                 MOVE CTL-RUN-DATE TO WS-PRIOR-DATE
+                 MOVE CTL-USD-EQUIVALENT-TOTAL TO WS-PRIOR-USD-TOTAL
+                 PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                     UNTIL WS-CUR-IDX > 5
+                   MOVE CTL-CURRENCY-BALANCE(WS-CUR-IDX) TO
+                     WS-PT-BALANCE(WS-CUR-IDX)
+                 END-PERFORM
+             END-READ
+             CLOSE CONTROL-TOTAL-FILE
+           ELSE
+             DISPLAY "No prior control total found - "
+               "this is the first reconciliation run."
+           END-IF.
+
+       TOTAL-CURRENT-BALANCES.
+           PERFORM RESET-CURRENCY-TOTALS.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             DISPLAY "No accounts file found - reconciliation aborted."
+             STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             READ ACCOUNTS-FILE NEXT INTO ACCOUNTS-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 PERFORM ACCUMULATE-CURRENCY-BALANCE
+             END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+           PERFORM COMPUTE-USD-EQUIVALENT-TOTAL.
+
+       RESET-CURRENCY-TOTALS.
+           MOVE 'USD' TO WS-CT-CODE(1).
+           MOVE 'EUR' TO WS-CT-CODE(2).
+           MOVE 'GBP' TO WS-CT-CODE(3).
+           MOVE 'JPY' TO WS-CT-CODE(4).
+           MOVE 'OTH' TO WS-CT-CODE(5).
+           MOVE 0 TO WS-CT-BALANCE(1).
+           MOVE 0 TO WS-CT-BALANCE(2).
+           MOVE 0 TO WS-CT-BALANCE(3).
+           MOVE 0 TO WS-CT-BALANCE(4).
+           MOVE 0 TO WS-CT-BALANCE(5).
+
+       ACCUMULATE-CURRENCY-BALANCE.
+           MOVE CURRENCY-CODE TO WS-LOOKUP-CURRENCY.
+           PERFORM FIND-CURRENCY-INDEX.
+           ADD ACCOUNT-BALANCE TO WS-CT-BALANCE(WS-CUR-IDX).
+
+       FIND-CURRENCY-INDEX.
+           EVALUATE WS-LOOKUP-CURRENCY
+             WHEN 'USD'
+               MOVE 1 TO WS-CUR-IDX
+             WHEN 'EUR'
+               MOVE 2 TO WS-CUR-IDX
+             WHEN 'GBP'
+               MOVE 3 TO WS-CUR-IDX
+             WHEN 'JPY'
+               MOVE 4 TO WS-CUR-IDX
+             WHEN OTHER
+               MOVE 5 TO WS-CUR-IDX
+           END-EVALUATE.
+
+       COMPARE-TOTALS.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+             DISPLAY "Control total for " WS-TODAY " currency "
+               WS-CT-CODE(WS-CUR-IDX) ": " WS-CT-BALANCE(WS-CUR-IDX)
+             IF WS-PRIOR-RUN-SWITCH = 'Y'
+               DISPLAY "Prior control total (" WS-PRIOR-DATE ") for "
+                 WS-CT-CODE(WS-CUR-IDX) ": " WS-PT-BALANCE(WS-CUR-IDX)
+             END-IF
+           END-PERFORM.
+
+           DISPLAY "USD-equivalent total for " WS-TODAY ": "
+             WS-USD-EQUIVALENT-TOTAL.
+           IF WS-PRIOR-RUN-SWITCH = 'Y'
+             COMPUTE WS-DIFFERENCE =
+               WS-USD-EQUIVALENT-TOTAL - WS-PRIOR-USD-TOTAL
+             DISPLAY "Prior USD-equivalent total (" WS-PRIOR-DATE
+               "): " WS-PRIOR-USD-TOTAL
+             IF WS-DIFFERENCE = 0
+               DISPLAY "Reconciliation OK - totals tie out."
+             ELSE IF WS-DIFFERENCE > 0
+               DISPLAY "Total USD-equivalent balance increased by "
+                 WS-DIFFERENCE
+                 " since the prior run - accounted for by "
+                 "legitimate interest accrual and/or new account "
+                 "deposits."
+             ELSE
+               DISPLAY "*** CONTROL BREAK *** difference of "
+                 WS-DIFFERENCE " is not accounted for by known "
+                 "transfers - transfers net to zero in USD-equivalent "
+                 "terms and interest/deposits only ever increase the "
+                 "total, so a decrease means money is missing."
+             END-IF
+           END-IF.
+
+       COMPUTE-USD-EQUIVALENT-TOTAL.
+           MOVE 0 TO WS-USD-EQUIVALENT-TOTAL.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+             MOVE WS-CT-CODE(WS-CUR-IDX) TO WS-RATE-LOOKUP-CODE
+             PERFORM FIND-EXCHANGE-RATE
+             COMPUTE WS-USD-EQUIVALENT-TOTAL ROUNDED =
+               WS-USD-EQUIVALENT-TOTAL +
+               (WS-CT-BALANCE(WS-CUR-IDX) * WS-RATE-LOOKUP-RATE)
+           END-PERFORM.
+
+       FIND-EXCHANGE-RATE.
+           MOVE 1.0000 TO WS-RATE-LOOKUP-RATE.
+           EVALUATE WS-RATE-LOOKUP-CODE
+             WHEN 'USD'
+               MOVE 1.0000 TO WS-RATE-LOOKUP-RATE
+             WHEN 'EUR'
+               MOVE 1.0800 TO WS-RATE-LOOKUP-RATE
+             WHEN 'GBP'
+               MOVE 1.2700 TO WS-RATE-LOOKUP-RATE
+             WHEN 'JPY'
+               MOVE 0.0068 TO WS-RATE-LOOKUP-RATE
+             WHEN OTHER
+               MOVE 1.0000 TO WS-RATE-LOOKUP-RATE
+           END-EVALUATE.
+
+       WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+           MOVE WS-TODAY TO CTL-RUN-DATE.
+           MOVE WS-USD-EQUIVALENT-TOTAL TO CTL-USD-EQUIVALENT-TOTAL.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1 UNTIL WS-CUR-IDX > 5
+             MOVE WS-CT-CODE(WS-CUR-IDX) TO
+               CTL-CURRENCY-CODE(WS-CUR-IDX)
+             MOVE WS-CT-BALANCE(WS-CUR-IDX) TO
+               CTL-CURRENCY-BALANCE(WS-CUR-IDX)
+           END-PERFORM.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
