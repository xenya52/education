@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEHANDLER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACCOUNT-NUMBER
+             FILE STATUS IS WS-ACCOUNTS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-FILE-STATUS PIC XX VALUE '00'.
+       01  EOF-LOOP-SWITCH         PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LS-OPERATION            PIC X(4).
+       01  LS-ACCOUNT-NUMBER       PIC X(10).
+       01  LS-ACCOUNT-NAME         PIC X(30).
+       01  LS-ACCOUNT-BALANCE      PIC 9(7)V99.
+       01  LS-ACCOUNT-STATUS       PIC X(1).
+       01  LS-RETURN-CODE          PIC X(2).
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-ACCOUNT-NUMBER
+             LS-ACCOUNT-NAME LS-ACCOUNT-BALANCE LS-ACCOUNT-STATUS
+             LS-RETURN-CODE.
+       MAIN-PROCEDURE.
+           MOVE '00' TO LS-RETURN-CODE.
+           EVALUATE LS-OPERATION
+               WHEN 'LOAD'
+                 PERFORM LOAD-ONE-ACCOUNT
+               WHEN 'SAVE'
+                 PERFORM SAVE-ONE-ACCOUNT
+               WHEN OTHER
+                 MOVE '99' TO LS-RETURN-CODE
+           END-EVALUATE.
+           GOBACK.
+
+       LOAD-ONE-ACCOUNT.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             MOVE '35' TO LS-RETURN-CODE
+             EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               MOVE '23' TO LS-RETURN-CODE
+             NOT INVALID KEY
+               MOVE ACCOUNT-NAME TO LS-ACCOUNT-NAME
+               MOVE ACCOUNT-BALANCE TO LS-ACCOUNT-BALANCE
+               MOVE ACCOUNT-STATUS TO LS-ACCOUNT-STATUS
+           END-READ.
+           CLOSE ACCOUNTS-FILE.
+
+       SAVE-ONE-ACCOUNT.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS = '00'
+             MOVE LS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+             READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 CLOSE ACCOUNTS-FILE
+                 MOVE '22' TO LS-RETURN-CODE
+                 EXIT PARAGRAPH
+             END-READ
+             CLOSE ACCOUNTS-FILE
+           END-IF.
+
+           MOVE LS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           MOVE LS-ACCOUNT-NAME TO ACCOUNT-NAME.
+           MOVE LS-ACCOUNT-BALANCE TO ACCOUNT-BALANCE.
+           MOVE LS-ACCOUNT-STATUS TO ACCOUNT-STATUS.
+           MOVE 'USD' TO CURRENCY-CODE.
+           MOVE 'C' TO ACCOUNT-TYPE.
+
+           OPEN EXTEND ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS = '35'
+             OPEN OUTPUT ACCOUNTS-FILE
+           END-IF.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             MOVE '35' TO LS-RETURN-CODE
+             EXIT PARAGRAPH
+           END-IF.
+           WRITE ACCOUNTS-RECORD.
+           CLOSE ACCOUNTS-FILE.
