@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTD-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO
+             "data/transaction_log.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT YTD-REPORT-FILE ASSIGN TO
+             "data/ytd_report.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "data/ytd_sortwork.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE.
+       COPY TRANLOG.
+
+       FD  YTD-REPORT-FILE.
+       01  YTD-REPORT-LINE          PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SD-ACCOUNT-NUMBER     PIC X(10).
+           05  SD-TRANSACTION-TYPE   PIC X(2).
+           05  SD-AMOUNT             PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS       PIC XX VALUE '00'.
+       01  EOF-LOOP-SWITCH          PIC X VALUE 'N'.
+       01  WS-TODAY                 PIC X(8).
+       01  WS-CURRENT-YEAR          PIC 9(4).
+       01  WS-LOG-YEAR              PIC 9(4).
+       01  WS-FIRST-RECORD-SWITCH   PIC X VALUE 'Y'.
+       01  WS-PREV-ACCOUNT          PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-TRANSFER-COUNT PIC 9(5) VALUE 0.
+       01  WS-ACCOUNT-IN-TOTAL      PIC 9(9)V99 VALUE 0.
+       01  WS-ACCOUNT-OUT-TOTAL     PIC 9(9)V99 VALUE 0.
+       01  WS-EDIT-IN-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-EDIT-OUT-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY(1:4) TO WS-CURRENT-YEAR.
+
+           OPEN OUTPUT YTD-REPORT-FILE.
+
+           MOVE SPACES TO YTD-REPORT-LINE.
+           STRING "YTD Transfer Volume Report - " DELIMITED SIZE
+                  WS-CURRENT-YEAR DELIMITED SIZE
+             INTO YTD-REPORT-LINE
+           END-STRING.
+           WRITE YTD-REPORT-LINE.
+
+           MOVE SPACES TO YTD-REPORT-LINE.
+           WRITE YTD-REPORT-LINE.
+
+           MOVE "ACCOUNT NO  TRANSFERS  MONEY IN         MONEY OUT"
+             TO YTD-REPORT-LINE.
+           WRITE YTD-REPORT-LINE.
+
+           MOVE ALL "-" TO YTD-REPORT-LINE.
+           WRITE YTD-REPORT-LINE.
+
+           SORT SORT-WORK-FILE ON ASCENDING KEY SD-ACCOUNT-NUMBER
+             INPUT PROCEDURE IS FILTER-CURRENT-YEAR-LOG
+             OUTPUT PROCEDURE IS SUMMARIZE-YTD-VOLUME.
+
+           CLOSE YTD-REPORT-FILE.
+           DISPLAY "YTD transfer volume report written to "
+             "data/ytd_report.rpt".
+           STOP RUN.
+
+       FILTER-CURRENT-YEAR-LOG.
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           IF WS-LOG-FILE-STATUS NOT = '00'
+             DISPLAY "No transaction log found."
+           ELSE
+             SET EOF-LOOP-SWITCH TO 'N'
+             PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+               READ TRANSACTION-LOG-FILE INTO TRANSACTION-LOG-RECORD
+                 AT END
+                   SET EOF-LOOP-SWITCH TO 'Y'
+                 NOT AT END
+                   MOVE LOG-DATE(1:4) TO WS-LOG-YEAR
+                   IF WS-LOG-YEAR = WS-CURRENT-YEAR
+                     MOVE LOG-ACCOUNT-NUMBER TO SD-ACCOUNT-NUMBER
+                     MOVE LOG-TRANSACTION-TYPE TO SD-TRANSACTION-TYPE
+                     MOVE LOG-AMOUNT TO SD-AMOUNT
+                     RELEASE SORT-RECORD
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE TRANSACTION-LOG-FILE
+           END-IF.
+
+       SUMMARIZE-YTD-VOLUME.
+           SET EOF-LOOP-SWITCH TO 'N'.
+           PERFORM UNTIL EOF-LOOP-SWITCH = 'Y'
+             RETURN SORT-WORK-FILE INTO SORT-RECORD
+               AT END
+                 SET EOF-LOOP-SWITCH TO 'Y'
+               NOT AT END
+                 PERFORM ACCUMULATE-YTD-RECORD
+             END-RETURN
+           END-PERFORM.
+
+           IF WS-FIRST-RECORD-SWITCH NOT = 'Y'
+             PERFORM WRITE-YTD-LINE
+           END-IF.
+
+       ACCUMULATE-YTD-RECORD.
+           IF WS-FIRST-RECORD-SWITCH = 'Y'
+             MOVE SD-ACCOUNT-NUMBER TO WS-PREV-ACCOUNT
+             SET WS-FIRST-RECORD-SWITCH TO 'N'
+           END-IF.
+
+           IF SD-ACCOUNT-NUMBER NOT = WS-PREV-ACCOUNT
+             PERFORM WRITE-YTD-LINE
+             MOVE SD-ACCOUNT-NUMBER TO WS-PREV-ACCOUNT
+           END-IF.
+
+           ADD 1 TO WS-ACCOUNT-TRANSFER-COUNT.
+           IF SD-TRANSACTION-TYPE = "CR"
+             ADD SD-AMOUNT TO WS-ACCOUNT-IN-TOTAL
+           ELSE
+             ADD SD-AMOUNT TO WS-ACCOUNT-OUT-TOTAL
+           END-IF.
+
+       WRITE-YTD-LINE.
+           MOVE WS-ACCOUNT-IN-TOTAL TO WS-EDIT-IN-TOTAL.
+           MOVE WS-ACCOUNT-OUT-TOTAL TO WS-EDIT-OUT-TOTAL.
+           MOVE SPACES TO YTD-REPORT-LINE.
+           STRING WS-PREV-ACCOUNT DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  WS-ACCOUNT-TRANSFER-COUNT DELIMITED SIZE
+                  "      " DELIMITED SIZE
+                  WS-EDIT-IN-TOTAL DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  WS-EDIT-OUT-TOTAL DELIMITED SIZE
+             INTO YTD-REPORT-LINE
+           END-STRING.
+           WRITE YTD-REPORT-LINE.
+
+           MOVE 0 TO WS-ACCOUNT-TRANSFER-COUNT.
+           MOVE 0 TO WS-ACCOUNT-IN-TOTAL.
+           MOVE 0 TO WS-ACCOUNT-OUT-TOTAL.
