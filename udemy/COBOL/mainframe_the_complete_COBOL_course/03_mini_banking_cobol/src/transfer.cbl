@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACCOUNT-NUMBER
+             FILE STATUS IS WS-ACCOUNTS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-SOURCE-FOUND-SWITCH  PIC X VALUE 'N'.
+       01  WS-DEST-FOUND-SWITCH    PIC X VALUE 'N'.
+       01  WS-SOURCE-BALANCE       PIC 9(7)V99.
+       01  WS-SOURCE-STATUS        PIC X(1).
+       01  WS-DEST-STATUS          PIC X(1).
+
+       LINKAGE SECTION.
+       01  LS-SOURCE-ACCOUNT-NUMBER PIC X(10).
+       01  LS-DEST-ACCOUNT-NUMBER   PIC X(10).
+       01  LS-TRANSFER-AMOUNT       PIC 9(7)V99.
+       01  LS-RETURN-CODE           PIC X(2).
+
+       PROCEDURE DIVISION USING LS-SOURCE-ACCOUNT-NUMBER
+             LS-DEST-ACCOUNT-NUMBER LS-TRANSFER-AMOUNT LS-RETURN-CODE.
+       MAIN-PROCEDURE.
+           MOVE '00' TO LS-RETURN-CODE.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-FILE-STATUS NOT = '00'
+             MOVE '35' TO LS-RETURN-CODE
+             GOBACK
+           END-IF.
+
+           MOVE LS-SOURCE-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               MOVE '23' TO LS-RETURN-CODE
+             NOT INVALID KEY
+               SET WS-SOURCE-FOUND-SWITCH TO 'Y'
+               MOVE ACCOUNT-BALANCE TO WS-SOURCE-BALANCE
+               MOVE ACCOUNT-STATUS TO WS-SOURCE-STATUS
+           END-READ.
+
+           MOVE LS-DEST-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER
+             INVALID KEY
+               MOVE '24' TO LS-RETURN-CODE
+             NOT INVALID KEY
+               SET WS-DEST-FOUND-SWITCH TO 'Y'
+               MOVE ACCOUNT-STATUS TO WS-DEST-STATUS
+           END-READ.
+           CLOSE ACCOUNTS-FILE.
+
+           IF LS-RETURN-CODE NOT = '00'
+             GOBACK
+           END-IF.
+
+           IF WS-SOURCE-STATUS NOT = 'A' OR WS-DEST-STATUS NOT = 'A'
+             MOVE '25' TO LS-RETURN-CODE
+             GOBACK
+           END-IF.
+
+           IF WS-SOURCE-BALANCE < LS-TRANSFER-AMOUNT
+             MOVE '26' TO LS-RETURN-CODE
+             GOBACK
+           END-IF.
+
+           OPEN I-O ACCOUNTS-FILE.
+
+           MOVE LS-SOURCE-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER.
+           SUBTRACT LS-TRANSFER-AMOUNT FROM ACCOUNT-BALANCE.
+           REWRITE ACCOUNTS-RECORD.
+
+           MOVE LS-DEST-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNTS-FILE KEY IS ACCOUNT-NUMBER.
+           ADD LS-TRANSFER-AMOUNT TO ACCOUNT-BALANCE.
+           REWRITE ACCOUNTS-RECORD.
+
+           CLOSE ACCOUNTS-FILE.
+           GOBACK.
